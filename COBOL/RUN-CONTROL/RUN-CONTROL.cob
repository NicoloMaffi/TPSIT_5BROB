@@ -0,0 +1,54 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RUN-CONTROL.
+       AUTHOR. NICOLO' MAFFI.
+       INSTALLATION. RASPBERRY PY.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+       SECURITY. CONFIDENTIAL.
+      * 09/08/2026 NM - NEW PROGRAM. DRIVES THE LOAD (FILES-1) AND
+      *   LISTING (FILES-3) STEPS IN SEQUENCE THE WAY A JCL PROC WOULD,
+      *   SINCE THIS SYSTEM HAS NO JOB SCHEDULER OF ITS OWN. EACH STEP
+      *   IS RUN AS ITS OWN PROGRAM THROUGH CALL "SYSTEM" AND ITS EXIT
+      *   STATUS IS CHECKED IN RETURN-CODE BEFORE THE NEXT STEP IS
+      *   ALLOWED TO RUN, SO A FAILED LOAD CANNOT BE FOLLOWED BY A
+      *   LISTING OFF WHATEVER PARTIAL FILE WAS LEFT BEHIND.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 WS-STEP-COMMAND   PIC X(80).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-RUN-LOAD-STEP THRU 1000-EXIT
+           IF RETURN-CODE NOT EQUAL ZERO
+               DISPLAY "LOAD STEP FAILED, RETURN CODE: " RETURN-CODE
+               DISPLAY "RUN-CONTROL ABORTED -- LISTING STEP SKIPPED"
+               GO TO 9999-EXIT
+           END-IF
+
+           PERFORM 2000-RUN-LISTING-STEP THRU 2000-EXIT
+           IF RETURN-CODE NOT EQUAL ZERO
+               DISPLAY "LISTING STEP FAILED, RETURN CODE: "
+                   RETURN-CODE
+               DISPLAY "RUN-CONTROL ABORTED"
+               GO TO 9999-EXIT
+           END-IF
+
+           DISPLAY "RUN-CONTROL COMPLETED -- ALL STEPS SUCCESSFUL".
+       9999-EXIT.
+           STOP RUN.
+
+       1000-RUN-LOAD-STEP.
+           DISPLAY "RUN-CONTROL: STARTING LOAD STEP (FILES-1)"
+           MOVE "./FILES-1" TO WS-STEP-COMMAND
+           CALL "SYSTEM" USING WS-STEP-COMMAND.
+       1000-EXIT.
+           EXIT.
+
+       2000-RUN-LISTING-STEP.
+           DISPLAY "RUN-CONTROL: STARTING LISTING STEP (FILES-3)"
+           MOVE "./FILES-3" TO WS-STEP-COMMAND
+           CALL "SYSTEM" USING WS-STEP-COMMAND.
+       2000-EXIT.
+           EXIT.
