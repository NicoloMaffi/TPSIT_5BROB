@@ -0,0 +1,24 @@
+      * 09/08/2026 NM - NEW COPYBOOK. PULLS THE CUSTOMER-DATA LAYOUT OUT
+      *   OF FILES-1, FILES-3 AND EVERY OTHER PROGRAM THAT HAND-COPIED
+      *   IT SO THE DAY A FIELD IS ADDED (CUSTOMER-BALANCE, DATE-OF-
+      *   BIRTH, ...) IT ONLY HAS TO CHANGE HERE. COPY THIS WITH A
+      *   REPLACING LIST THAT MAPS EVERY CDR- NAME BELOW ONTO WHATEVER
+      *   THE CALLING PROGRAM USES FOR ITS OWN COPY OF THE RECORD
+      *   (CUSTOMER-DATA ITSELF FOR THE FD, WS-CUSTOMER-DATA FOR A
+      *   WORKING-STORAGE MIRROR, SRT-CUSTOMER-DATA FOR A SORT RECORD,
+      *   AND SO ON).
+           01 CDR-CUSTOMER-DATA.
+               02 CDR-ID-NUMBER      PIC 9(5).
+               02 CDR-CUSTOMER-NAME.
+                   03 CDR-F-NAME     PIC X(20).
+                   03 CDR-L-NAME     PIC X(20).
+               02 CDR-DATE-OF-BIRTH.
+                   03 CDR-DOB-DD     PIC 99.
+                   03 CDR-DOB-MM     PIC 99.
+                   03 CDR-DOB-CCYY   PIC 9999.
+               02 CDR-AGE            PIC 999.
+               02 CDR-SCORE          PIC X.
+               02 CDR-CAN-VOTE       PIC 9.
+                   88 CDR-CAN-VOTE-FLAG  VALUE 1.
+                   88 CDR-CANT-VOTE-FLAG VALUE 0.
+               02 CDR-CUSTOMER-BALANCE PIC 9(7)V99.
