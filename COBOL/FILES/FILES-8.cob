@@ -0,0 +1,109 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILES-8.
+       AUTHOR. NICOLO' MAFFI.
+       INSTALLATION. RASPBERRY PY.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+       SECURITY. CONFIDENTIAL.
+      * 09/08/2026 NM - NEW PROGRAM. PRINTS A YEAR-END STATEMENT PER
+      *   CUSTOMER -- NAME, ACCOUNT BALANCE RUN THROUGH THE DOLLAR-
+      *   EDITED PICTURE AND TODAY'S DATE RUN THROUGH THE DATE-FORMAT
+      *   EDITED PICTURE (BOTH PATTERNS FROM EDITED-PIC) -- INSTEAD OF
+      *   THOSE PICTURES ONLY EXISTING IN THE STANDALONE DEMO PROGRAM
+      *   WITH SCRATCH DATA.
+      * 09/08/2026 NM - CUSTOMER-DATA NOW COMES FROM THE SHARED
+      *   CUSTOMER-RECORD COPYBOOK INSTEAD OF BEING HAND-DECLARED
+      *   HERE (SEE COPYLIB).
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMERS-FILE ASSIGN TO "CUSTOMERS.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS ID-NUMBER.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMERS-FILE.
+           COPY "CUSTOMER-RECORD.cpy"
+               REPLACING CDR-CUSTOMER-DATA     BY CUSTOMER-DATA
+                         CDR-ID-NUMBER         BY ID-NUMBER
+                         CDR-CUSTOMER-NAME     BY CUSTOMER-NAME
+                         CDR-F-NAME            BY F-NAME
+                         CDR-L-NAME            BY L-NAME
+                         CDR-DATE-OF-BIRTH     BY DATE-OF-BIRTH
+                         CDR-DOB-DD            BY DOB-DD
+                         CDR-DOB-MM            BY DOB-MM
+                         CDR-DOB-CCYY          BY DOB-CCYY
+                         CDR-AGE               BY AGE
+                         CDR-SCORE             BY SCORE
+                         CDR-CAN-VOTE-FLAG     BY CAN-VOTE-FLAG
+                         CDR-CANT-VOTE-FLAG    BY CANT-VOTE-FLAG
+                         CDR-CAN-VOTE          BY CAN-VOTE
+                         CDR-CUSTOMER-BALANCE  BY CUSTOMER-BALANCE.
+
+       WORKING-STORAGE SECTION.
+           77 EOF                PIC X VALUE "N".
+               88 EOF-REACHED    VALUE "Y".
+
+           01 WS-CURRENT-DATE.
+               02 WS-CUR-CCYY        PIC 9999.
+               02 WS-CUR-MM          PIC 99.
+               02 WS-CUR-DD          PIC 99.
+
+           01 WS-STATEMENT-DATE-NUM  PIC 9(8).
+           01 WS-STATEMENT-DATE-EDIT PIC 99/99/9999.
+           01 WS-BALANCE-EDIT        PIC $$,$$$,$$9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-OPEN-FILES THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+               UNTIL EOF-REACHED
+           PERFORM 9000-CLOSE-FILES THRU 9000-EXIT
+           STOP RUN.
+
+       1000-OPEN-FILES.
+           OPEN INPUT CUSTOMERS-FILE
+           PERFORM 1100-BUILD-STATEMENT-DATE THRU 1100-EXIT
+           PERFORM 2900-READ-CUSTOMER THRU 2900-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       1100-BUILD-STATEMENT-DATE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           MOVE WS-CUR-DD   TO WS-STATEMENT-DATE-NUM(1:2)
+           MOVE WS-CUR-MM   TO WS-STATEMENT-DATE-NUM(3:2)
+           MOVE WS-CUR-CCYY TO WS-STATEMENT-DATE-NUM(5:4)
+           MOVE WS-STATEMENT-DATE-NUM TO WS-STATEMENT-DATE-EDIT.
+       1100-EXIT.
+           EXIT.
+
+       2000-PROCESS-RECORDS.
+           PERFORM 2100-PRINT-STATEMENT THRU 2100-EXIT
+           PERFORM 2900-READ-CUSTOMER THRU 2900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-PRINT-STATEMENT.
+           MOVE CUSTOMER-BALANCE TO WS-BALANCE-EDIT
+           DISPLAY " "
+           DISPLAY "CUSTOMER STATEMENT"
+           DISPLAY "------------------"
+           DISPLAY "NAME:            " F-NAME " " L-NAME
+           DISPLAY "ACCOUNT BALANCE: " WS-BALANCE-EDIT
+           DISPLAY "STATEMENT DATE:  " WS-STATEMENT-DATE-EDIT.
+       2100-EXIT.
+           EXIT.
+
+       2900-READ-CUSTOMER.
+           READ CUSTOMERS-FILE
+               AT END SET EOF-REACHED TO TRUE
+           END-READ.
+       2900-EXIT.
+           EXIT.
+
+       9000-CLOSE-FILES.
+           CLOSE CUSTOMERS-FILE.
+       9000-EXIT.
+           EXIT.
