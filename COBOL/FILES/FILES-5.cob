@@ -0,0 +1,64 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILES-5.
+       AUTHOR. NICOLO' MAFFI.
+       INSTALLATION. RASPBERRY PY.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+       SECURITY. CONFIDENTIAL.
+      * 09/08/2026 NM - NEW PROGRAM. RECREATES CUSTOMERS.dat AS A FRESH,
+      *   EMPTY INDEXED FILE (OPEN OUTPUT DISCARDS ANY EXISTING
+      *   CONTENT) AHEAD OF A NIGHTLY RELOAD, SO WE ARE NOT HAND-
+      *   DELETING THE OLD FILE BEFORE EACH LOAD RUN. INDEXED
+      *   ORGANIZATION HAS NO CONCEPT OF PRE-ALLOCATED EMPTY SLOTS THE
+      *   WAY A RELATIVE OR FIXED-SLOT FILE DOES (SEE FIGURATIVES-
+      *   CONSTANTS FOR THE HIGH-VALUE/SPACE FILL TECHNIQUE THAT
+      *   PATTERN WOULD CALL FOR), SO THERE IS NO BLANK-RECORD IMAGE TO
+      *   WRITE HERE -- THE EMPTY FILE ITSELF IS THE CLEAN STARTING
+      *   POINT A RELOAD NEEDS.
+      * 09/08/2026 NM - CUSTOMER-DATA NOW COMES FROM THE SHARED
+      *   CUSTOMER-RECORD COPYBOOK INSTEAD OF BEING HAND-DECLARED
+      *   HERE (SEE COPYLIB).
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMERS-FILE ASSIGN TO "CUSTOMERS.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS ID-NUMBER
+               FILE STATUS IS WS-CUSTOMERS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMERS-FILE.
+           COPY "CUSTOMER-RECORD.cpy"
+               REPLACING CDR-CUSTOMER-DATA     BY CUSTOMER-DATA
+                         CDR-ID-NUMBER         BY ID-NUMBER
+                         CDR-CUSTOMER-NAME     BY CUSTOMER-NAME
+                         CDR-F-NAME            BY F-NAME
+                         CDR-L-NAME            BY L-NAME
+                         CDR-DATE-OF-BIRTH     BY DATE-OF-BIRTH
+                         CDR-DOB-DD            BY DOB-DD
+                         CDR-DOB-MM            BY DOB-MM
+                         CDR-DOB-CCYY          BY DOB-CCYY
+                         CDR-AGE               BY AGE
+                         CDR-SCORE             BY SCORE
+                         CDR-CAN-VOTE-FLAG     BY CAN-VOTE-FLAG
+                         CDR-CANT-VOTE-FLAG    BY CANT-VOTE-FLAG
+                         CDR-CAN-VOTE          BY CAN-VOTE
+                         CDR-CUSTOMER-BALANCE  BY CUSTOMER-BALANCE.
+
+       WORKING-STORAGE SECTION.
+           01 WS-CUSTOMERS-STATUS  PIC X(2) VALUE SPACES.
+               88 CUSTOMERS-OK          VALUE "00".
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 2000-CREATE-EMPTY-FILE THRU 2000-EXIT
+           DISPLAY "CUSTOMERS.dat INITIALIZED"
+           STOP RUN.
+
+       2000-CREATE-EMPTY-FILE.
+           OPEN OUTPUT CUSTOMERS-FILE
+           CLOSE CUSTOMERS-FILE.
+       2000-EXIT.
+           EXIT.
