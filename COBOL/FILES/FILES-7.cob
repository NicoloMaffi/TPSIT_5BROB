@@ -0,0 +1,111 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILES-7.
+       AUTHOR. NICOLO' MAFFI.
+       INSTALLATION. RASPBERRY PY.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+       SECURITY. CONFIDENTIAL.
+      * 09/08/2026 NM - NEW PROGRAM. EXTRACTS A FIXED-WIDTH INTERFACE
+      *   FILE FOR THE BILLING SYSTEM: CUSTOMER NAME, BALANCE RUN
+      *   THROUGH THE DOLLAR-EDITED PICTURE AND DATE OF BIRTH RUN
+      *   THROUGH THE DATE-FORMAT EDITED PICTURE (BOTH PATTERNS FROM
+      *   EDITED-PIC), SO THERE IS ONE STANDARD LAYOUT INSTEAD OF
+      *   INVENTING ONE EACH TIME BILLING ASKS FOR AN EXTRACT.
+      * 09/08/2026 NM - CUSTOMER-DATA NOW COMES FROM THE SHARED
+      *   CUSTOMER-RECORD COPYBOOK INSTEAD OF BEING HAND-DECLARED
+      *   HERE (SEE COPYLIB).
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMERS-FILE ASSIGN TO "CUSTOMERS.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS ID-NUMBER.
+
+           SELECT BILLING-EXTRACT-FILE ASSIGN TO "BILLING-EXTRACT.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMERS-FILE.
+           COPY "CUSTOMER-RECORD.cpy"
+               REPLACING CDR-CUSTOMER-DATA     BY CUSTOMER-DATA
+                         CDR-ID-NUMBER         BY ID-NUMBER
+                         CDR-CUSTOMER-NAME     BY CUSTOMER-NAME
+                         CDR-F-NAME            BY F-NAME
+                         CDR-L-NAME            BY L-NAME
+                         CDR-DATE-OF-BIRTH     BY DATE-OF-BIRTH
+                         CDR-DOB-DD            BY DOB-DD
+                         CDR-DOB-MM            BY DOB-MM
+                         CDR-DOB-CCYY          BY DOB-CCYY
+                         CDR-AGE               BY AGE
+                         CDR-SCORE             BY SCORE
+                         CDR-CAN-VOTE-FLAG     BY CAN-VOTE-FLAG
+                         CDR-CANT-VOTE-FLAG    BY CANT-VOTE-FLAG
+                         CDR-CAN-VOTE          BY CAN-VOTE
+                         CDR-CUSTOMER-BALANCE  BY CUSTOMER-BALANCE.
+
+       FD BILLING-EXTRACT-FILE.
+           01 BILLING-RECORD.
+               02 BILL-ID-NUMBER    PIC 9(5).
+               02 FILLER            PIC X(1)  VALUE SPACE.
+               02 BILL-F-NAME       PIC X(20).
+               02 FILLER            PIC X(1)  VALUE SPACE.
+               02 BILL-L-NAME       PIC X(20).
+               02 FILLER            PIC X(1)  VALUE SPACE.
+               02 BILL-BALANCE      PIC $$,$$$,$$9.99.
+               02 FILLER            PIC X(1)  VALUE SPACE.
+               02 BILL-DATE-OF-BIRTH PIC 99/99/9999.
+
+       WORKING-STORAGE SECTION.
+           77 EOF                PIC X VALUE "N".
+               88 EOF-REACHED    VALUE "Y".
+
+           01 WS-DOB-NUM         PIC 9(8).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-OPEN-FILES THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+               UNTIL EOF-REACHED
+           PERFORM 9000-CLOSE-FILES THRU 9000-EXIT
+           STOP RUN.
+
+       1000-OPEN-FILES.
+           OPEN INPUT CUSTOMERS-FILE
+           OPEN OUTPUT BILLING-EXTRACT-FILE
+           PERFORM 2900-READ-CUSTOMER THRU 2900-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-RECORDS.
+           PERFORM 2100-BUILD-BILLING-RECORD THRU 2100-EXIT
+           WRITE BILLING-RECORD
+           PERFORM 2900-READ-CUSTOMER THRU 2900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-BUILD-BILLING-RECORD.
+           MOVE ID-NUMBER        TO BILL-ID-NUMBER
+           MOVE F-NAME           TO BILL-F-NAME
+           MOVE L-NAME           TO BILL-L-NAME
+           MOVE CUSTOMER-BALANCE TO BILL-BALANCE
+           MOVE DOB-DD           TO WS-DOB-NUM(1:2)
+           MOVE DOB-MM           TO WS-DOB-NUM(3:2)
+           MOVE DOB-CCYY         TO WS-DOB-NUM(5:4)
+           MOVE WS-DOB-NUM       TO BILL-DATE-OF-BIRTH.
+       2100-EXIT.
+           EXIT.
+
+       2900-READ-CUSTOMER.
+           READ CUSTOMERS-FILE
+               AT END SET EOF-REACHED TO TRUE
+           END-READ.
+       2900-EXIT.
+           EXIT.
+
+       9000-CLOSE-FILES.
+           CLOSE CUSTOMERS-FILE
+           CLOSE BILLING-EXTRACT-FILE.
+       9000-EXIT.
+           EXIT.
