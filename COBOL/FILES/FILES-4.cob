@@ -0,0 +1,121 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILES-4.
+       AUTHOR. NICOLO' MAFFI.
+       INSTALLATION. RASPBERRY PY.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+       SECURITY. CONFIDENTIAL.
+      * 09/08/2026 NM - NEW PROGRAM. READS CUSTOMERS.dat SEQUENTIALLY
+      *   AND WRITES A COMMA-DELIMITED EQUIVALENT, TRIMMING THE
+      *   TRAILING SPACES OFF F-NAME AND L-NAME, SO THE FILE CAN BE
+      *   HANDED TO PEOPLE WHO ONLY HAVE SPREADSHEET TOOLS.
+      * 09/08/2026 NM - CUSTOMER-DATA NOW COMES FROM THE SHARED
+      *   CUSTOMER-RECORD COPYBOOK INSTEAD OF BEING HAND-DECLARED
+      *   HERE (SEE COPYLIB).
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMERS-FILE ASSIGN TO "CUSTOMERS.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS ID-NUMBER.
+
+           SELECT CUSTOMER-CSV-FILE ASSIGN TO "CUSTOMERS.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMERS-FILE.
+           COPY "CUSTOMER-RECORD.cpy"
+               REPLACING CDR-CUSTOMER-DATA     BY CUSTOMER-DATA
+                         CDR-ID-NUMBER         BY ID-NUMBER
+                         CDR-CUSTOMER-NAME     BY CUSTOMER-NAME
+                         CDR-F-NAME            BY F-NAME
+                         CDR-L-NAME            BY L-NAME
+                         CDR-DATE-OF-BIRTH     BY DATE-OF-BIRTH
+                         CDR-DOB-DD            BY DOB-DD
+                         CDR-DOB-MM            BY DOB-MM
+                         CDR-DOB-CCYY          BY DOB-CCYY
+                         CDR-AGE               BY AGE
+                         CDR-SCORE             BY SCORE
+                         CDR-CAN-VOTE-FLAG     BY CAN-VOTE-FLAG
+                         CDR-CANT-VOTE-FLAG    BY CANT-VOTE-FLAG
+                         CDR-CAN-VOTE          BY CAN-VOTE
+                         CDR-CUSTOMER-BALANCE  BY CUSTOMER-BALANCE.
+
+       FD CUSTOMER-CSV-FILE.
+           01 CSV-RECORD          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           77 EOF                    PIC X VALUE "N".
+               88 EOF-REACHED        VALUE "Y".
+
+           77 WS-F-NAME-TRAIL        PIC 9(2) VALUE 0.
+           77 WS-L-NAME-TRAIL        PIC 9(2) VALUE 0.
+           77 WS-F-NAME-LEN          PIC 9(2) VALUE 0.
+           77 WS-L-NAME-LEN          PIC 9(2) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-OPEN-FILES THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+               UNTIL EOF-REACHED
+           PERFORM 9000-CLOSE-FILES THRU 9000-EXIT
+           STOP RUN.
+
+       1000-OPEN-FILES.
+           OPEN INPUT CUSTOMERS-FILE
+           OPEN OUTPUT CUSTOMER-CSV-FILE
+           PERFORM 2900-READ-CUSTOMER THRU 2900-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-RECORDS.
+           PERFORM 2100-TRIM-NAMES THRU 2100-EXIT
+           PERFORM 2200-WRITE-CSV-RECORD THRU 2200-EXIT
+           PERFORM 2900-READ-CUSTOMER THRU 2900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-TRIM-NAMES.
+           MOVE ZERO TO WS-F-NAME-TRAIL WS-L-NAME-TRAIL
+           INSPECT F-NAME TALLYING WS-F-NAME-TRAIL
+               FOR TRAILING SPACES
+           INSPECT L-NAME TALLYING WS-L-NAME-TRAIL
+               FOR TRAILING SPACES
+           COMPUTE WS-F-NAME-LEN = 20 - WS-F-NAME-TRAIL
+           COMPUTE WS-L-NAME-LEN = 20 - WS-L-NAME-TRAIL
+           IF WS-F-NAME-LEN = ZERO
+               MOVE 1 TO WS-F-NAME-LEN
+           END-IF
+           IF WS-L-NAME-LEN = ZERO
+               MOVE 1 TO WS-L-NAME-LEN
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       2200-WRITE-CSV-RECORD.
+           MOVE SPACES TO CSV-RECORD
+           STRING ID-NUMBER              DELIMITED BY SIZE
+                  ","                    DELIMITED BY SIZE
+                  F-NAME(1:WS-F-NAME-LEN) DELIMITED BY SIZE
+                  ","                    DELIMITED BY SIZE
+                  L-NAME(1:WS-L-NAME-LEN) DELIMITED BY SIZE
+               INTO CSV-RECORD
+           END-STRING
+           WRITE CSV-RECORD.
+       2200-EXIT.
+           EXIT.
+
+       2900-READ-CUSTOMER.
+           READ CUSTOMERS-FILE
+               AT END SET EOF-REACHED TO TRUE
+           END-READ.
+       2900-EXIT.
+           EXIT.
+
+       9000-CLOSE-FILES.
+           CLOSE CUSTOMERS-FILE
+           CLOSE CUSTOMER-CSV-FILE.
+       9000-EXIT.
+           EXIT.
