@@ -5,34 +5,310 @@
        DATE-WRITTEN. 19/12/2021.
        DATE-COMPILED. 19/12/2021.
        SECURITY. CONFIDENTIAL.
+      * 09/08/2026 NM - CUSTOMERS-FILE CONVERTED FROM LINE SEQUENTIAL
+      *   TO INDEXED ON ID-NUMBER, SEE FILES-1.
+      * 09/08/2026 NM - REPLACED THE BARE READ/DISPLAY LOOP WITH A
+      *   PAGINATED REPORT: RUN-DATE/PAGE HEADING, FIXED DETAIL LINES
+      *   PER PAGE.
+      * 09/08/2026 NM - ADDED A RUNNING CUSTOMER COUNT, DISPLAYED AS
+      *   A TRAILER LINE BEFORE STOP RUN.
+      * 09/08/2026 NM - RECORD LAYOUT PICKS UP AGE, SCORE AND CAN-VOTE
+      *   NOW CARRIED ON THE CUSTOMER MASTER (SEE FILES-1); SHOWN ON
+      *   THE DETAIL LINE.
+      * 09/08/2026 NM - CUSTOMER-BALANCE PRINTED PER CUSTOMER USING
+      *   THE DOLLAR-EDITED PICTURE FROM EDITED-PIC.
+      * 09/08/2026 NM - ADDED A CHECKPOINT FILE RECORDING THE LAST
+      *   ID-NUMBER PROCESSED SO A RERUN AFTER AN ABEND HAS SOMETHING TO
+      *   TELL THE OPERATOR HOW FAR THE PRIOR RUN GOT.
+      * 09/08/2026 NM - LISTING IS NOW SORTED BY L-NAME/F-NAME: THE
+      *   CUSTOMERS-FILE PASS FEEDS A SORT INPUT PROCEDURE INSTEAD OF
+      *   GOING STRAIGHT TO THE DETAIL LINE, AND THE PAGINATED REPORT
+      *   IS PRINTED FROM THE SORT OUTPUT PROCEDURE.
+      * 09/08/2026 NM - CUSTOMER-DATA, WS-CUSTOMER-DATA AND SORT-RECORD
+      *   NOW COME FROM THE SHARED CUSTOMER-RECORD COPYBOOK INSTEAD OF
+      *   BEING HAND-DECLARED HERE (SEE COPYLIB).
+      * 09/08/2026 NM - THE CHECKPOINT NO LONGER SKIPS AHEAD TO THE LAST
+      *   ID-NUMBER ON A RESTART. NOTHING FROM A CRASHED RUN EVER MAKES
+      *   IT INTO THE PRINTED REPORT -- THE SORT'S OUTPUT PROCEDURE ONLY
+      *   PRINTS AFTER THE WHOLE SORT COMPLETES -- SO SKIPPING THE
+      *   ID-NUMBERS AT OR BEFORE THE CHECKPOINT ON THE RESTART'S INPUT
+      *   PROCEDURE WAS SILENTLY DROPPING THOSE CUSTOMERS FROM THE
+      *   LISTING FOR GOOD, AND MISREPORTING "TOTAL CUSTOMERS" TO MATCH.
+      *   A RESTART NOW ALWAYS FEEDS THE WHOLE OF CUSTOMERS.dat BACK
+      *   INTO THE SORT SO THE REPRINTED LISTING IS COMPLETE; THE
+      *   CHECKPOINT FILE IS KEPT ONLY AS A DIAGNOSTIC -- IT IS DISPLAYED
+      *   ON A RESTART SO THE OPERATOR CAN SEE HOW FAR THE PRIOR RUN GOT
+      *   BEFORE IT ENDED -- AND IS CLEARED AGAIN ON A SUCCESSFUL RUN.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CUSTOMERS-FILE ASSIGN TO "CUSTOMERS.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS ID-NUMBER.
+
+           SELECT SORT-FILE ASSIGN TO "FILES-3-SORTWORK.dat".
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "FILES-3-CHECKPOINT.dat"
                ORGANIZATION IS LINE SEQUENTIAL
-               ACCESS IS SEQUENTIAL.
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD CUSTOMERS-FILE.
-           01 CUSTOMER-DATA.
-               02 ID-NUMBER      PIC 9(5).
-               02 CUSTOMER-NAME.
-                   03 F-NAME     PIC X(20).
-                   03 L-NAME     PIC X(20).
+           COPY "CUSTOMER-RECORD.cpy"
+               REPLACING CDR-CUSTOMER-DATA     BY CUSTOMER-DATA
+                         CDR-ID-NUMBER         BY ID-NUMBER
+                         CDR-CUSTOMER-NAME     BY CUSTOMER-NAME
+                         CDR-F-NAME            BY F-NAME
+                         CDR-L-NAME            BY L-NAME
+                         CDR-DATE-OF-BIRTH     BY DATE-OF-BIRTH
+                         CDR-DOB-DD            BY DOB-DD
+                         CDR-DOB-MM            BY DOB-MM
+                         CDR-DOB-CCYY          BY DOB-CCYY
+                         CDR-AGE               BY AGE
+                         CDR-SCORE             BY SCORE
+                         CDR-CAN-VOTE-FLAG     BY CAN-VOTE-FLAG
+                         CDR-CANT-VOTE-FLAG    BY CANT-VOTE-FLAG
+                         CDR-CAN-VOTE          BY CAN-VOTE
+                         CDR-CUSTOMER-BALANCE  BY CUSTOMER-BALANCE.
+
+       SD SORT-FILE.
+           COPY "CUSTOMER-RECORD.cpy"
+               REPLACING CDR-CUSTOMER-DATA     BY SORT-RECORD
+                         CDR-ID-NUMBER         BY SRT-ID-NUMBER
+                         CDR-CUSTOMER-NAME     BY SRT-CUSTOMER-NAME
+                         CDR-F-NAME            BY SRT-F-NAME
+                         CDR-L-NAME            BY SRT-L-NAME
+                         CDR-DATE-OF-BIRTH     BY SRT-DATE-OF-BIRTH
+                         CDR-DOB-DD            BY SRT-DOB-DD
+                         CDR-DOB-MM            BY SRT-DOB-MM
+                         CDR-DOB-CCYY          BY SRT-DOB-CCYY
+                         CDR-AGE               BY SRT-AGE
+                         CDR-SCORE             BY SRT-SCORE
+                         CDR-CAN-VOTE-FLAG     BY SRT-CAN-VOTE-FLAG
+                         CDR-CANT-VOTE-FLAG    BY SRT-CANT-VOTE-FLAG
+                         CDR-CAN-VOTE          BY SRT-CAN-VOTE
+                         CDR-CUSTOMER-BALANCE  BY SRT-CUSTOMER-BALANCE.
+
+       FD CHECKPOINT-FILE.
+           01 CHECKPOINT-RECORD.
+               02 CKPT-ID-NUMBER PIC 9(5).
+
        WORKING-STORAGE SECTION.
-           01 WS-CUSTOMER-DATA.
-               02 WS-ID-NUMBER      PIC 9(5).
-               02 WS-CUSTOMER-NAME.
-                   03 WS-F-NAME     PIC X(20).
-                   03 WS-L-NAME     PIC X(20).
+           COPY "CUSTOMER-RECORD.cpy"
+               REPLACING CDR-CUSTOMER-DATA     BY WS-CUSTOMER-DATA
+                         CDR-ID-NUMBER         BY WS-ID-NUMBER
+                         CDR-CUSTOMER-NAME     BY WS-CUSTOMER-NAME
+                         CDR-F-NAME            BY WS-F-NAME
+                         CDR-L-NAME            BY WS-L-NAME
+                         CDR-DATE-OF-BIRTH     BY WS-DATE-OF-BIRTH
+                         CDR-DOB-DD            BY WS-DOB-DD
+                         CDR-DOB-MM            BY WS-DOB-MM
+                         CDR-DOB-CCYY          BY WS-DOB-CCYY
+                         CDR-AGE               BY WS-AGE
+                         CDR-SCORE             BY WS-SCORE
+                         CDR-CAN-VOTE-FLAG     BY WS-CAN-VOTE-FLAG
+                         CDR-CANT-VOTE-FLAG    BY WS-CANT-VOTE-FLAG
+                         CDR-CAN-VOTE          BY WS-CAN-VOTE
+                         CDR-CUSTOMER-BALANCE  BY WS-CUSTOMER-BALANCE.
+
+           01 WS-BALANCE-EDIT       PIC $$,$$$,$$9.99.
+
            77 EOF                   PIC A.
+           77 SORT-EOF              PIC A.
+
+           77 WS-LINES-PER-PAGE     PIC 9(2) VALUE 10.
+           77 WS-LINE-COUNT         PIC 9(2) VALUE 0.
+           77 WS-PAGE-NUMBER        PIC 9(3) VALUE 0.
+           77 WS-CUSTOMER-COUNT     PIC 9(5) VALUE 0.
+
+           01 WS-CHECKPOINT-STATUS  PIC X(2) VALUE SPACES.
+               88 CHECKPOINT-FILE-OK      VALUE "00".
+               88 CHECKPOINT-NOT-FOUND    VALUE "35".
+
+           77 WS-CHECKPOINT-EXISTS  PIC X    VALUE "N".
+               88 CHECKPOINT-EXISTS VALUE "Y".
+           77 WS-CHECKPOINT-INTERVAL PIC 9(2) VALUE 5.
+           77 WS-LAST-CHECKPOINT-ID PIC 9(5) VALUE ZERO.
+           77 WS-CHECKPOINT-QUOTIENT  PIC 9(5) VALUE ZERO.
+           77 WS-CHECKPOINT-REMAINDER PIC 9(2) VALUE ZERO.
+           77 WS-RELEASE-COUNT      PIC 9(5) VALUE ZERO.
+
+           01 WS-TODAY.
+               02 WS-TODAY-CCYY     PIC 9(4).
+               02 WS-TODAY-MM       PIC 9(2).
+               02 WS-TODAY-DD       PIC 9(2).
+
+           01 WS-HEADING-DATE-NUM   PIC 9(8).
+           01 WS-HEADING-DATE       PIC 99/99/9999.
+
+           01 WS-DETAIL-LINE.
+               02 FILLER            PIC X(4)  VALUE "ID: ".
+               02 DL-ID-NUMBER      PIC 9(5).
+               02 FILLER            PIC X(3)  VALUE SPACES.
+               02 DL-F-NAME         PIC X(20).
+               02 FILLER            PIC X(1)  VALUE SPACE.
+               02 DL-L-NAME         PIC X(20).
+               02 FILLER            PIC X(6)  VALUE " AGE: ".
+               02 DL-AGE            PIC 999.
+               02 FILLER            PIC X(8)  VALUE "  VOTE: ".
+               02 DL-CAN-VOTE       PIC 9.
+
        PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-OPEN-FILES THRU 1000-EXIT
+           SORT SORT-FILE
+               ON ASCENDING KEY SRT-L-NAME SRT-F-NAME
+               INPUT PROCEDURE IS 1500-RELEASE-CUSTOMERS THRU 1500-EXIT
+               OUTPUT PROCEDURE IS 2000-PROCESS-RECORDS THRU 2000-EXIT
+           DISPLAY " "
+           DISPLAY "TOTAL CUSTOMERS: " WS-CUSTOMER-COUNT
+           PERFORM 9000-CLOSE-FILES THRU 9000-EXIT
+           STOP RUN.
+
+       1000-OPEN-FILES.
            OPEN INPUT CUSTOMERS-FILE
-               PERFORM UNTIL EOF IS EQUALS TO '1'
-                   READ CUSTOMERS-FILE INTO WS-CUSTOMER-DATA
-                       AT END MOVE '1' TO EOF
-                       NOT AT END DISPLAY WS-CUSTOMER-DATA
-                   END-READ
-               END-PERFORM
+           PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT
+           IF CHECKPOINT-EXISTS
+               DISPLAY "PRIOR RUN ENDED AFTER ID-NUMBER "
+                   WS-LAST-CHECKPOINT-ID " -- REPRINTING THE FULL "
+                   "LISTING FROM THE BEGINNING"
+           END-IF
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           MOVE WS-TODAY-DD   TO WS-HEADING-DATE-NUM(1:2)
+           MOVE WS-TODAY-MM   TO WS-HEADING-DATE-NUM(3:2)
+           MOVE WS-TODAY-CCYY TO WS-HEADING-DATE-NUM(5:4)
+           MOVE WS-HEADING-DATE-NUM TO WS-HEADING-DATE.
+       1000-EXIT.
+           EXIT.
+
+       1100-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-NOT-FOUND
+               MOVE "N" TO WS-CHECKPOINT-EXISTS
+           ELSE
+               READ CHECKPOINT-FILE
+                   AT END MOVE "N" TO WS-CHECKPOINT-EXISTS
+                   NOT AT END
+                       MOVE "Y" TO WS-CHECKPOINT-EXISTS
+                       MOVE CKPT-ID-NUMBER TO WS-LAST-CHECKPOINT-ID
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+       1500-RELEASE-CUSTOMERS.
+           PERFORM 1600-READ-CUSTOMER THRU 1600-EXIT
+           PERFORM 1700-RELEASE-CUSTOMER THRU 1700-EXIT
+               UNTIL EOF IS EQUAL TO "1".
+       1500-EXIT.
+           EXIT.
+
+       1600-READ-CUSTOMER.
+           READ CUSTOMERS-FILE INTO WS-CUSTOMER-DATA
+               AT END MOVE "1" TO EOF
+           END-READ.
+       1600-EXIT.
+           EXIT.
+
+       1700-RELEASE-CUSTOMER.
+           MOVE WS-ID-NUMBER        TO SRT-ID-NUMBER
+           MOVE WS-F-NAME           TO SRT-F-NAME
+           MOVE WS-L-NAME           TO SRT-L-NAME
+           MOVE WS-DATE-OF-BIRTH    TO SRT-DATE-OF-BIRTH
+           MOVE WS-AGE              TO SRT-AGE
+           MOVE WS-SCORE            TO SRT-SCORE
+           MOVE WS-CAN-VOTE         TO SRT-CAN-VOTE
+           MOVE WS-CUSTOMER-BALANCE TO SRT-CUSTOMER-BALANCE
+           RELEASE SORT-RECORD
+           ADD 1 TO WS-RELEASE-COUNT
+           DIVIDE WS-RELEASE-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-QUOTIENT
+               REMAINDER WS-CHECKPOINT-REMAINDER
+           IF WS-CHECKPOINT-REMAINDER = ZERO
+               PERFORM 2300-WRITE-CHECKPOINT THRU 2300-EXIT
+           END-IF
+           PERFORM 1600-READ-CUSTOMER THRU 1600-EXIT.
+       1700-EXIT.
+           EXIT.
+
+       2000-PROCESS-RECORDS.
+           PERFORM 2010-RETURN-CUSTOMER THRU 2010-EXIT
+           PERFORM 2020-PRINT-SORTED-RECORD THRU 2020-EXIT
+               UNTIL SORT-EOF IS EQUAL TO "1".
+       2000-EXIT.
+           EXIT.
+
+       2010-RETURN-CUSTOMER.
+           RETURN SORT-FILE
+               AT END MOVE "1" TO SORT-EOF
+               NOT AT END
+                   MOVE SRT-ID-NUMBER        TO WS-ID-NUMBER
+                   MOVE SRT-F-NAME           TO WS-F-NAME
+                   MOVE SRT-L-NAME           TO WS-L-NAME
+                   MOVE SRT-DATE-OF-BIRTH    TO WS-DATE-OF-BIRTH
+                   MOVE SRT-AGE              TO WS-AGE
+                   MOVE SRT-SCORE            TO WS-SCORE
+                   MOVE SRT-CAN-VOTE         TO WS-CAN-VOTE
+                   MOVE SRT-CUSTOMER-BALANCE TO WS-CUSTOMER-BALANCE
+           END-RETURN.
+       2010-EXIT.
+           EXIT.
+
+       2020-PRINT-SORTED-RECORD.
+           IF WS-LINE-COUNT = ZERO
+               OR WS-LINE-COUNT IS GREATER THAN
+                  OR EQUAL TO WS-LINES-PER-PAGE
+               PERFORM 3000-PRINT-HEADING THRU 3000-EXIT
+           END-IF
+           PERFORM 2100-PRINT-DETAIL THRU 2100-EXIT
+           PERFORM 2010-RETURN-CUSTOMER THRU 2010-EXIT.
+       2020-EXIT.
+           EXIT.
+
+       2100-PRINT-DETAIL.
+           MOVE WS-ID-NUMBER TO DL-ID-NUMBER
+           MOVE WS-F-NAME    TO DL-F-NAME
+           MOVE WS-L-NAME    TO DL-L-NAME
+           MOVE WS-AGE       TO DL-AGE
+           MOVE WS-CAN-VOTE  TO DL-CAN-VOTE
+           DISPLAY WS-DETAIL-LINE
+           PERFORM 2200-PRINT-BALANCE THRU 2200-EXIT
+           ADD 1 TO WS-LINE-COUNT
+           ADD 1 TO WS-CUSTOMER-COUNT.
+       2100-EXIT.
+           EXIT.
+
+       2200-PRINT-BALANCE.
+           MOVE WS-CUSTOMER-BALANCE TO WS-BALANCE-EDIT
+           DISPLAY "     BALANCE: " WS-BALANCE-EDIT.
+       2200-EXIT.
+           EXIT.
+
+       2300-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-ID-NUMBER TO CKPT-ID-NUMBER
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+       2300-EXIT.
+           EXIT.
+
+       3000-PRINT-HEADING.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE ZERO TO WS-LINE-COUNT
+           DISPLAY " "
+           DISPLAY "CUSTOMER LISTING     RUN DATE: " WS-HEADING-DATE
+               "     PAGE: " WS-PAGE-NUMBER
+           DISPLAY "----------------------------------------------"
+           DISPLAY "ID    FIRST NAME           LAST NAME"
+           DISPLAY "----------------------------------------------".
+       3000-EXIT.
+           EXIT.
+
+       9000-CLOSE-FILES.
            CLOSE CUSTOMERS-FILE
-       STOP RUN.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+       9000-EXIT.
+           EXIT.
