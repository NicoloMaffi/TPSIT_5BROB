@@ -5,33 +5,658 @@
        DATE-WRITTEN. 19/12/2021.
        DATE-COMPILED. 19/12/2021.
        SECURITY. CONFIDENTIAL.
+      * 09/08/2026 NM - CUSTOMERS-FILE CONVERTED FROM LINE SEQUENTIAL
+      *   TO INDEXED ON ID-NUMBER SO A SINGLE CUSTOMER CAN BE PULLED
+      *   UP OR UPDATED WITHOUT READING THE WHOLE FILE.
+      * 09/08/2026 NM - REJECT ADD WHEN ID-NUMBER ALREADY EXISTS,
+      *   LOGGING THE REJECTED RECORD TO A SUSPENSE FILE INSTEAD OF
+      *   LETTING THE WRITE SILENTLY OVERWRITE THE MASTER.
+      * 09/08/2026 NM - REWORKED INTO A BATCH LOADER THAT READS NEW
+      *   CUSTOMER RECORDS FROM TRANSACTIONS.dat INSTEAD OF WRITING
+      *   ONE HARDCODED RECORD.
+      * 09/08/2026 NM - AGE, SCORE AND CAN-VOTE ADDED TO THE CUSTOMER
+      *   MASTER RECORD, POPULATED FROM THE TRANSACTION AT LOAD TIME
+      *   (SEE CUSTOM-DATA-CLASSIFICATION FOR THE SAME CLASSIFICATION
+      *   RULES APPLIED INTERACTIVELY).
+      * 09/08/2026 NM - AGE IS NOW DERIVED FROM A STORED DATE OF BIRTH
+      *   ON THE TRANSACTION RATHER THAN CARRIED AS ITS OWN INPUT
+      *   FIELD, SO IT IS CALCULATED THE SAME WAY EVERY LOAD.
+      * 09/08/2026 NM - ADDED CUSTOMER-BALANCE TO THE MASTER RECORD;
+      *   SEE FILES-3 FOR THE DOLLAR-EDITED BALANCE LINE (PATTERN
+      *   FROM EDITED-PIC).
+      * 09/08/2026 NM - EVERY SUCCESSFUL WRITE NOW APPENDS AN ENTRY
+      *   (ID-NUMBER, NAME, DATE AND TIME) TO A CUSTOMER-AUDIT LOG SO
+      *   THERE IS A RECORD OF WHEN AND IN WHICH RUN A CUSTOMER WAS
+      *   ADDED.
+      * 09/08/2026 NM - FILE STATUS IS NOW CHECKED AFTER EVERY OPEN,
+      *   WRITE AND CLOSE ON EVERY FILE, WITH THE STATUS CODE
+      *   DISPLAYED WHEN SOMETHING GOES WRONG. A WRITE THAT FAILS FOR
+      *   A REASON OTHER THAN A DUPLICATE KEY (DISK FULL, I/O ERROR)
+      *   NOW GOES TO A CUSTOMER-REJECTS FILE INSTEAD OF THE SUSPENSE
+      *   FILE, SINCE THE SUSPENSE FILE IS FOR DUPLICATE-KEY BUSINESS
+      *   REJECTS (SEE ABOVE) RATHER THAN I/O FAILURES.
+      * 09/08/2026 NM - TRANSACTIONS.dat NOW CARRIES A TRANSACTION CODE
+      *   (A/C/D) IN FRONT OF EACH RECORD SO THE LOADER CAN ADD, CHANGE
+      *   OR DELETE A CUSTOMER INSTEAD OF ONLY EVER WRITING A NEW ONE.
+      *   THE EXISTING DUPLICATE-KEY REJECTION ONLY APPLIES TO AN "A"
+      *   TRANSACTION NOW -- FINDING THE CUSTOMER ALREADY ON FILE IS
+      *   THE NORMAL CASE FOR "C" AND "D", AND NOT FINDING IT IS THE
+      *   REJECT CASE THERE INSTEAD.
+      * 09/08/2026 NM - ADDED A CONTROL TOTAL RECONCILIATION AT THE END
+      *   OF THE RUN. CUSTOMERS-FILE IS COUNTED AND ID-NUMBER-HASHED
+      *   BEFORE THE LOAD AND AGAIN AFTER, AND THE AFTER TOTALS ARE
+      *   COMPARED AGAINST BEFORE-TOTAL PLUS THIS RUN'S SUCCESSFUL ADDS
+      *   MINUS ITS SUCCESSFUL DELETES, SO A TRUNCATED OR PARTIALLY
+      *   FAILED LOAD SHOWS UP AS A MISMATCH INSTEAD OF GOING UNNOTICED.
+      * 09/08/2026 NM - CUSTOMER-DATA / WS-CUSTOMER-DATA NOW COME FROM
+      *   THE SHARED CUSTOMER-RECORD COPYBOOK INSTEAD OF BEING HAND-
+      *   DECLARED HERE (SEE COPYLIB).
+      * 09/08/2026 NM - ADDED FIELD-CLASS VALIDATION ON EVERY
+      *   TRANSACTION (SAME STYLE AS CUSTOM-DATA-CLASSIFICATION'S
+      *   IS NUMERIC / IS ALPHABETIC CHECKS) -- ID-NUMBER MUST BE
+      *   NUMERIC AND NON-ZERO, F-NAME AND L-NAME MUST BE ALPHABETIC
+      *   AND NOT BLANK. A TRANSACTION FAILING THIS CHECK NEVER REACHES
+      *   THE ADD/CHANGE/DELETE LOGIC AND GOES TO CUSTOMER-REJECTS-FILE
+      *   INSTEAD, SINCE A BAD-FORMAT INPUT RECORD IS THE SAME KIND OF
+      *   PROBLEM AS AN I/O FAILURE, NOT A BUSINESS-RULE REJECT LIKE A
+      *   DUPLICATE OR MISSING KEY.
+      * 09/08/2026 NM - NAME VALIDATION IN 2010-VALIDATE-TRANSACTION NOW
+      *   APPLIES ONLY TO ADD/CHANGE TRANSACTIONS -- A DELETE CARRIES NO
+      *   NAME AND ONLY EVER NEEDS ID-NUMBER, SO ITS BLANK NAME FIELDS
+      *   NO LONGER GET WRONGLY REJECTED. A FAILED OPEN ON ANY FILE, OR
+      *   AN OUT-OF-BALANCE CONTROL TOTAL, NOW SETS RETURN-CODE TO 1
+      *   BEFORE STOP RUN SO RUN-CONTROL'S CHECK OF THE LOAD STEP'S
+      *   COMPLETION STATUS ACTUALLY MEANS SOMETHING. A FAILED OPEN OF
+      *   TRANSACTIONS-FILE NOW SKIPS STRAIGHT TO CLOSE/STOP INSTEAD OF
+      *   FALLING THROUGH INTO A READ AGAINST A FILE THAT WAS NEVER
+      *   OPENED. REMOVED THE UNUSED CUSTOMERS-DUPLICATE CONDITION --
+      *   DUPLICATE-KEY DETECTION HAS ALWAYS GONE THROUGH THE KEYED
+      *   READ'S INVALID KEY CONDITION, NOT A FILE STATUS VALUE.
+      * 09/08/2026 NM - A FAILED OPEN ON CUSTOMERS-FILE, SUSPENSE-FILE,
+      *   AUDIT-FILE OR CUSTOMER-REJECTS-FILE NOW ABORTS THE RUN THE
+      *   SAME WAY A FAILED OPEN OF TRANSACTIONS-FILE ALREADY DID,
+      *   INSTEAD OF FALLING THROUGH INTO A LOAD THAT READS AND WRITES
+      *   FILES THAT WERE NEVER SUCCESSFULLY OPENED. SUSPENSE-FILE AND
+      *   CUSTOMER-REJECTS-FILE NOW OPEN EXTEND (CREATING THE FILE FIRST
+      *   RUN, THE SAME WAY AUDIT-FILE ALREADY DOES) INSTEAD OF OPEN
+      *   OUTPUT, SO A RERUN NO LONGER THROWS AWAY THE PRIOR RUN'S
+      *   SUSPENSE AND REJECT RECORDS BEFORE ANYONE HAS REVIEWED THEM.
+      * 09/08/2026 NM - 8000-RECONCILE-TOTALS' OPEN INPUT CUSTOMERS-FILE
+      *   NOW CHECKS CUSTOMERS-OK LIKE EVERY OTHER OPEN IN THIS PROGRAM,
+      *   INSTEAD OF FALLING THROUGH INTO 8100-COUNT-AFTER-LOAD'S READ
+      *   AGAINST A FILE THAT WAS NEVER OPENED.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT TRANSACTIONS-FILE ASSIGN TO "TRANSACTIONS.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANSACTIONS-STATUS.
+
            SELECT CUSTOMERS-FILE ASSIGN TO "CUSTOMERS.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS ID-NUMBER
+               FILE STATUS IS WS-CUSTOMERS-STATUS.
+
+           SELECT SUSPENSE-FILE ASSIGN TO "CUSTOMER-SUSPENSE.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUSPENSE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "CUSTOMER-AUDIT.dat"
                ORGANIZATION IS LINE SEQUENTIAL
-               ACCESS IS SEQUENTIAL.
-       CONFIGURATION SECTION.
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT CUSTOMER-REJECTS-FILE ASSIGN TO "CUSTOMER-REJECTS.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECTS-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD TRANSACTIONS-FILE.
+           01 TRANSACTION-RECORD.
+               02 TR-TXN-CODE     PIC X.
+                   88 TR-CODE-ADD     VALUE "A".
+                   88 TR-CODE-CHANGE  VALUE "C".
+                   88 TR-CODE-DELETE  VALUE "D".
+               02 TR-ID-NUMBER    PIC 9(5).
+               02 TR-F-NAME       PIC X(20).
+               02 TR-L-NAME       PIC X(20).
+               02 TR-DATE-OF-BIRTH.
+                   03 TR-DOB-DD    PIC 99.
+                   03 TR-DOB-MM    PIC 99.
+                   03 TR-DOB-CCYY  PIC 9999.
+               02 TR-SCORE        PIC X.
+               02 TR-BALANCE      PIC 9(7)V99.
+
        FD CUSTOMERS-FILE.
-           01 CUSTOMER-DATA.
-               02 ID-NUMBER      PIC 9(5).
-               02 CUSTOMER-NAME.
-                   03 F-NAME     PIC X(20).
-                   03 L-NAME     PIC X(20).
+           COPY "CUSTOMER-RECORD.cpy"
+               REPLACING CDR-CUSTOMER-DATA     BY CUSTOMER-DATA
+                         CDR-ID-NUMBER         BY ID-NUMBER
+                         CDR-CUSTOMER-NAME     BY CUSTOMER-NAME
+                         CDR-F-NAME            BY F-NAME
+                         CDR-L-NAME            BY L-NAME
+                         CDR-DATE-OF-BIRTH     BY DATE-OF-BIRTH
+                         CDR-DOB-DD            BY DOB-DD
+                         CDR-DOB-MM            BY DOB-MM
+                         CDR-DOB-CCYY          BY DOB-CCYY
+                         CDR-AGE               BY AGE
+                         CDR-SCORE             BY SCORE
+                         CDR-CAN-VOTE-FLAG     BY CAN-VOTE-FLAG
+                         CDR-CANT-VOTE-FLAG    BY CANT-VOTE-FLAG
+                         CDR-CAN-VOTE          BY CAN-VOTE
+                         CDR-CUSTOMER-BALANCE  BY CUSTOMER-BALANCE.
+
+       FD SUSPENSE-FILE.
+           01 SUSPENSE-RECORD.
+               02 SUS-ID-NUMBER   PIC 9(5).
+               02 SUS-F-NAME      PIC X(20).
+               02 SUS-L-NAME      PIC X(20).
+               02 SUS-REASON      PIC X(30).
+
+       FD AUDIT-FILE.
+           01 AUDIT-RECORD.
+               02 AUD-ID-NUMBER   PIC 9(5).
+               02 AUD-F-NAME      PIC X(20).
+               02 AUD-L-NAME      PIC X(20).
+               02 AUD-DATE        PIC 9(8).
+               02 AUD-TIME        PIC 9(8).
+
+       FD CUSTOMER-REJECTS-FILE.
+           01 REJECT-RECORD.
+               02 REJ-ID-NUMBER    PIC 9(5).
+               02 REJ-F-NAME       PIC X(20).
+               02 REJ-L-NAME       PIC X(20).
+               02 REJ-STATUS-CODE  PIC X(2).
+               02 REJ-REASON       PIC X(30).
+
        WORKING-STORAGE SECTION.
-           01 WS-CUSTOMER-DATA.
-               02 WS-ID-NUMBER      PIC 9(5).
-               02 WS-CUSTOMER-NAME.
-                   03 WS-F-NAME     PIC X(20).
-                   03 WS-L-NAME     PIC X(20).
+           COPY "CUSTOMER-RECORD.cpy"
+               REPLACING CDR-CUSTOMER-DATA     BY WS-CUSTOMER-DATA
+                         CDR-ID-NUMBER         BY WS-ID-NUMBER
+                         CDR-CUSTOMER-NAME     BY WS-CUSTOMER-NAME
+                         CDR-F-NAME            BY WS-F-NAME
+                         CDR-L-NAME            BY WS-L-NAME
+                         CDR-DATE-OF-BIRTH     BY WS-DATE-OF-BIRTH
+                         CDR-DOB-DD            BY WS-DOB-DD
+                         CDR-DOB-MM            BY WS-DOB-MM
+                         CDR-DOB-CCYY          BY WS-DOB-CCYY
+                         CDR-AGE               BY WS-AGE
+                         CDR-SCORE             BY WS-SCORE
+                         CDR-CAN-VOTE-FLAG     BY WS-CAN-VOTE-FLAG
+                         CDR-CANT-VOTE-FLAG    BY WS-CANT-VOTE-FLAG
+                         CDR-CAN-VOTE          BY WS-CAN-VOTE
+                         CDR-CUSTOMER-BALANCE  BY WS-CUSTOMER-BALANCE.
+
+           01 WS-CUSTOMERS-STATUS  PIC X(2) VALUE SPACES.
+               88 CUSTOMERS-OK          VALUE "00".
+               88 CUSTOMERS-NOT-FOUND   VALUE "35".
+
+           01 WS-AUDIT-STATUS      PIC X(2) VALUE SPACES.
+               88 AUDIT-OK              VALUE "00".
+               88 AUDIT-NOT-FOUND       VALUE "35".
+
+           01 WS-TRANSACTIONS-STATUS PIC X(2) VALUE SPACES.
+               88 TRANSACTIONS-OK        VALUE "00".
+
+           01 WS-SUSPENSE-STATUS   PIC X(2) VALUE SPACES.
+               88 SUSPENSE-OK           VALUE "00".
+               88 SUSPENSE-NOT-FOUND    VALUE "35".
+
+           01 WS-REJECTS-STATUS    PIC X(2) VALUE SPACES.
+               88 REJECTS-OK            VALUE "00".
+               88 REJECTS-NOT-FOUND     VALUE "35".
+
+           01 WS-CURRENT-DATE.
+               02 WS-CUR-CCYY        PIC 9999.
+               02 WS-CUR-MM          PIC 99.
+               02 WS-CUR-DD          PIC 99.
+
+           77 TRANS-EOF             PIC X VALUE "N".
+               88 TRANS-EOF-REACHED VALUE "Y".
+
+           01 WS-TXN-CODE            PIC X.
+               88 WS-CODE-ADD            VALUE "A".
+               88 WS-CODE-CHANGE         VALUE "C".
+               88 WS-CODE-DELETE         VALUE "D".
+
+           77 WS-ADD-COUNT           PIC 9(5)  COMP VALUE ZERO.
+           77 WS-ADD-HASH-TOTAL      PIC 9(9)  COMP VALUE ZERO.
+           77 WS-DELETE-COUNT        PIC 9(5)  COMP VALUE ZERO.
+           77 WS-DELETE-HASH-TOTAL   PIC 9(9)  COMP VALUE ZERO.
+           77 WS-BEFORE-COUNT        PIC 9(5)  COMP VALUE ZERO.
+           77 WS-BEFORE-HASH-TOTAL   PIC 9(9)  COMP VALUE ZERO.
+           77 WS-AFTER-COUNT         PIC 9(5)  COMP VALUE ZERO.
+           77 WS-AFTER-HASH-TOTAL    PIC 9(9)  COMP VALUE ZERO.
+           77 WS-EXPECTED-COUNT      PIC S9(5) COMP VALUE ZERO.
+           77 WS-EXPECTED-HASH-TOTAL PIC S9(9) COMP VALUE ZERO.
+
+           77 WS-RECON-EOF           PIC X VALUE "N".
+               88 WS-RECON-EOF-REACHED VALUE "Y".
+
+           77 WS-VALIDATION-SWITCH   PIC X VALUE "Y".
+               88 WS-VALIDATION-OK       VALUE "Y".
+               88 WS-VALIDATION-FAILED   VALUE "N".
+
+           77 WS-ABORT-SWITCH        PIC X VALUE "N".
+               88 WS-ABORT-REQUESTED     VALUE "Y".
+
        PROCEDURE DIVISION.
-           OPEN OUTPUT CUSTOMERS-FILE
-               MOVE 00001 TO ID-NUMBER.
-               MOVE 'DOUG' TO F-NAME.
-               MOVE 'THOMAS' TO L-NAME.
-               WRITE CUSTOMER-DATA
-               END-WRITE.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-OPEN-FILES THRU 1000-EXIT
+
+           IF NOT WS-ABORT-REQUESTED
+               PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+                   UNTIL TRANS-EOF-REACHED
+           END-IF
+
+           PERFORM 9000-CLOSE-FILES THRU 9000-EXIT
+
+           IF NOT WS-ABORT-REQUESTED
+               PERFORM 8000-RECONCILE-TOTALS THRU 8000-EXIT
+           END-IF
+           STOP RUN.
+
+       1000-OPEN-FILES.
+           OPEN INPUT TRANSACTIONS-FILE
+           IF NOT TRANSACTIONS-OK
+               DISPLAY "TRANSACTIONS-FILE OPEN FAILED, STATUS: "
+                   WS-TRANSACTIONS-STATUS
+               MOVE 1 TO RETURN-CODE
+               SET WS-ABORT-REQUESTED TO TRUE
+               GO TO 1000-EXIT
+           END-IF
+
+           OPEN I-O CUSTOMERS-FILE
+           IF CUSTOMERS-NOT-FOUND
+               OPEN OUTPUT CUSTOMERS-FILE
+               CLOSE CUSTOMERS-FILE
+               OPEN I-O CUSTOMERS-FILE
+           END-IF
+           IF NOT CUSTOMERS-OK
+               DISPLAY "CUSTOMERS-FILE OPEN FAILED, STATUS: "
+                   WS-CUSTOMERS-STATUS
+               MOVE 1 TO RETURN-CODE
+               SET WS-ABORT-REQUESTED TO TRUE
+               GO TO 1000-EXIT
+           END-IF
+
+           OPEN EXTEND SUSPENSE-FILE
+           IF SUSPENSE-NOT-FOUND
+               OPEN OUTPUT SUSPENSE-FILE
+               CLOSE SUSPENSE-FILE
+               OPEN EXTEND SUSPENSE-FILE
+           END-IF
+           IF NOT SUSPENSE-OK
+               DISPLAY "SUSPENSE-FILE OPEN FAILED, STATUS: "
+                   WS-SUSPENSE-STATUS
+               MOVE 1 TO RETURN-CODE
+               SET WS-ABORT-REQUESTED TO TRUE
+               GO TO 1000-EXIT
+           END-IF
+
+           OPEN EXTEND AUDIT-FILE
+           IF AUDIT-NOT-FOUND
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF
+           IF NOT AUDIT-OK
+               DISPLAY "AUDIT-FILE OPEN FAILED, STATUS: "
+                   WS-AUDIT-STATUS
+               MOVE 1 TO RETURN-CODE
+               SET WS-ABORT-REQUESTED TO TRUE
+               GO TO 1000-EXIT
+           END-IF
+
+           OPEN EXTEND CUSTOMER-REJECTS-FILE
+           IF REJECTS-NOT-FOUND
+               OPEN OUTPUT CUSTOMER-REJECTS-FILE
+               CLOSE CUSTOMER-REJECTS-FILE
+               OPEN EXTEND CUSTOMER-REJECTS-FILE
+           END-IF
+           IF NOT REJECTS-OK
+               DISPLAY "CUSTOMER-REJECTS-FILE OPEN FAILED, STATUS: "
+                   WS-REJECTS-STATUS
+               MOVE 1 TO RETURN-CODE
+               SET WS-ABORT-REQUESTED TO TRUE
+               GO TO 1000-EXIT
+           END-IF
+
+           PERFORM 1050-COUNT-BEFORE-LOAD THRU 1050-EXIT
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           PERFORM 2900-READ-TRANSACTION THRU 2900-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       1050-COUNT-BEFORE-LOAD.
+           PERFORM 1060-READ-FOR-BEFORE-COUNT THRU 1060-EXIT
+               UNTIL WS-RECON-EOF-REACHED.
+       1050-EXIT.
+           EXIT.
+
+       1060-READ-FOR-BEFORE-COUNT.
+           READ CUSTOMERS-FILE NEXT RECORD
+               AT END
+                   SET WS-RECON-EOF-REACHED TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-BEFORE-COUNT
+                   ADD ID-NUMBER TO WS-BEFORE-HASH-TOTAL
+           END-READ.
+       1060-EXIT.
+           EXIT.
+
+       2000-PROCESS-TRANSACTION.
+           MOVE TR-TXN-CODE       TO WS-TXN-CODE
+           MOVE TR-ID-NUMBER      TO WS-ID-NUMBER
+           MOVE TR-F-NAME         TO WS-F-NAME
+           MOVE TR-L-NAME         TO WS-L-NAME
+           MOVE TR-DATE-OF-BIRTH  TO WS-DATE-OF-BIRTH
+           MOVE TR-SCORE          TO WS-SCORE
+           MOVE TR-BALANCE        TO WS-CUSTOMER-BALANCE
+
+           PERFORM 2010-VALIDATE-TRANSACTION THRU 2010-EXIT
+           IF WS-VALIDATION-FAILED
+               PERFORM 2900-READ-TRANSACTION THRU 2900-EXIT
+               GO TO 2000-EXIT
+           END-IF
+
+           EVALUATE TRUE
+               WHEN WS-CODE-ADD
+                   PERFORM 2040-COMPUTE-AGE THRU 2040-EXIT
+                   PERFORM 2050-CLASSIFY-CUSTOMER THRU 2050-EXIT
+                   PERFORM 2100-ADD-CUSTOMER THRU 2100-EXIT
+               WHEN WS-CODE-CHANGE
+                   PERFORM 2040-COMPUTE-AGE THRU 2040-EXIT
+                   PERFORM 2050-CLASSIFY-CUSTOMER THRU 2050-EXIT
+                   PERFORM 2200-CHANGE-CUSTOMER THRU 2200-EXIT
+               WHEN WS-CODE-DELETE
+                   PERFORM 2300-DELETE-CUSTOMER THRU 2300-EXIT
+               WHEN OTHER
+                   MOVE "UNKNOWN TRANSACTION CODE" TO SUS-REASON
+                   PERFORM 2190-REJECT-CUSTOMER THRU 2190-EXIT
+           END-EVALUATE
+
+           PERFORM 2900-READ-TRANSACTION THRU 2900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2010-VALIDATE-TRANSACTION.
+           SET WS-VALIDATION-OK TO TRUE
+           IF WS-ID-NUMBER IS NOT NUMERIC OR WS-ID-NUMBER = ZERO
+               MOVE "INVALID ID-NUMBER" TO REJ-REASON
+               PERFORM 2090-REJECT-INVALID-DATA THRU 2090-EXIT
+               GO TO 2010-EXIT
+           END-IF
+           IF WS-CODE-DELETE
+               GO TO 2010-EXIT
+           END-IF
+           IF WS-F-NAME IS NOT ALPHABETIC OR WS-F-NAME = SPACES
+               MOVE "INVALID F-NAME" TO REJ-REASON
+               PERFORM 2090-REJECT-INVALID-DATA THRU 2090-EXIT
+               GO TO 2010-EXIT
+           END-IF
+           IF WS-L-NAME IS NOT ALPHABETIC OR WS-L-NAME = SPACES
+               MOVE "INVALID L-NAME" TO REJ-REASON
+               PERFORM 2090-REJECT-INVALID-DATA THRU 2090-EXIT
+               GO TO 2010-EXIT
+           END-IF.
+       2010-EXIT.
+           EXIT.
+
+       2090-REJECT-INVALID-DATA.
+           SET WS-VALIDATION-FAILED TO TRUE
+           MOVE WS-ID-NUMBER TO REJ-ID-NUMBER
+           MOVE WS-F-NAME    TO REJ-F-NAME
+           MOVE WS-L-NAME    TO REJ-L-NAME
+           MOVE SPACES       TO REJ-STATUS-CODE
+           WRITE REJECT-RECORD.
+       2090-EXIT.
+           EXIT.
+
+       2040-COMPUTE-AGE.
+           COMPUTE WS-AGE = WS-CUR-CCYY - WS-DOB-CCYY
+           IF WS-CUR-MM < WS-DOB-MM
+               OR (WS-CUR-MM = WS-DOB-MM AND WS-CUR-DD < WS-DOB-DD)
+               SUBTRACT 1 FROM WS-AGE
+           END-IF.
+       2040-EXIT.
+           EXIT.
+
+       2050-CLASSIFY-CUSTOMER.
+           IF WS-AGE IS GREATER THAN 17
+               SET WS-CAN-VOTE-FLAG TO TRUE
+           ELSE
+               SET WS-CANT-VOTE-FLAG TO TRUE
+           END-IF.
+       2050-EXIT.
+           EXIT.
+
+       2100-ADD-CUSTOMER.
+           MOVE WS-ID-NUMBER      TO ID-NUMBER
+           MOVE WS-F-NAME         TO F-NAME
+           MOVE WS-L-NAME         TO L-NAME
+           MOVE WS-DATE-OF-BIRTH  TO DATE-OF-BIRTH
+           MOVE WS-AGE            TO AGE
+           MOVE WS-SCORE          TO SCORE
+           MOVE WS-CAN-VOTE       TO CAN-VOTE
+           MOVE WS-CUSTOMER-BALANCE TO CUSTOMER-BALANCE
+
+           READ CUSTOMERS-FILE
+               INVALID KEY
+                   PERFORM 2110-WRITE-CUSTOMER THRU 2110-EXIT
+               NOT INVALID KEY
+                   MOVE "DUPLICATE ID-NUMBER" TO SUS-REASON
+                   PERFORM 2190-REJECT-CUSTOMER THRU 2190-EXIT
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       2110-WRITE-CUSTOMER.
+           WRITE CUSTOMER-DATA
+               INVALID KEY
+                   DISPLAY "CUSTOMERS-FILE WRITE FAILED, STATUS: "
+                       WS-CUSTOMERS-STATUS
+                   PERFORM 2130-REJECT-WRITE-FAILURE THRU 2130-EXIT
+               NOT INVALID KEY
+                   ADD 1 TO WS-ADD-COUNT
+                   ADD WS-ID-NUMBER TO WS-ADD-HASH-TOTAL
+                   PERFORM 2120-LOG-AUDIT THRU 2120-EXIT
+           END-WRITE.
+       2110-EXIT.
+           EXIT.
+
+       2120-LOG-AUDIT.
+           MOVE WS-ID-NUMBER TO AUD-ID-NUMBER
+           MOVE WS-F-NAME    TO AUD-F-NAME
+           MOVE WS-L-NAME    TO AUD-L-NAME
+           ACCEPT AUD-DATE FROM DATE YYYYMMDD
+           ACCEPT AUD-TIME FROM TIME
+           WRITE AUDIT-RECORD.
+       2120-EXIT.
+           EXIT.
+
+       2130-REJECT-WRITE-FAILURE.
+           MOVE WS-ID-NUMBER      TO REJ-ID-NUMBER
+           MOVE WS-F-NAME         TO REJ-F-NAME
+           MOVE WS-L-NAME         TO REJ-L-NAME
+           MOVE WS-CUSTOMERS-STATUS TO REJ-STATUS-CODE
+           MOVE "WRITE FAILED"    TO REJ-REASON
+           WRITE REJECT-RECORD.
+       2130-EXIT.
+           EXIT.
+
+       2190-REJECT-CUSTOMER.
+           MOVE WS-ID-NUMBER TO SUS-ID-NUMBER
+           MOVE WS-F-NAME    TO SUS-F-NAME
+           MOVE WS-L-NAME    TO SUS-L-NAME
+           WRITE SUSPENSE-RECORD.
+       2190-EXIT.
+           EXIT.
+
+       2200-CHANGE-CUSTOMER.
+           MOVE WS-ID-NUMBER TO ID-NUMBER
+           READ CUSTOMERS-FILE
+               INVALID KEY
+                   MOVE "NOT FOUND FOR CHANGE" TO SUS-REASON
+                   PERFORM 2190-REJECT-CUSTOMER THRU 2190-EXIT
+               NOT INVALID KEY
+                   PERFORM 2210-REWRITE-CUSTOMER THRU 2210-EXIT
+           END-READ.
+       2200-EXIT.
+           EXIT.
+
+       2210-REWRITE-CUSTOMER.
+           MOVE WS-F-NAME           TO F-NAME
+           MOVE WS-L-NAME           TO L-NAME
+           MOVE WS-DATE-OF-BIRTH    TO DATE-OF-BIRTH
+           MOVE WS-AGE              TO AGE
+           MOVE WS-SCORE            TO SCORE
+           MOVE WS-CAN-VOTE         TO CAN-VOTE
+           MOVE WS-CUSTOMER-BALANCE TO CUSTOMER-BALANCE
+           REWRITE CUSTOMER-DATA
+               INVALID KEY
+                   DISPLAY "CUSTOMERS-FILE REWRITE FAILED, STATUS: "
+                       WS-CUSTOMERS-STATUS
+                   PERFORM 2230-REJECT-REWRITE-FAILURE THRU 2230-EXIT
+           END-REWRITE.
+       2210-EXIT.
+           EXIT.
+
+       2230-REJECT-REWRITE-FAILURE.
+           MOVE WS-ID-NUMBER      TO REJ-ID-NUMBER
+           MOVE WS-F-NAME         TO REJ-F-NAME
+           MOVE WS-L-NAME         TO REJ-L-NAME
+           MOVE WS-CUSTOMERS-STATUS TO REJ-STATUS-CODE
+           MOVE "REWRITE FAILED"  TO REJ-REASON
+           WRITE REJECT-RECORD.
+       2230-EXIT.
+           EXIT.
+
+       2300-DELETE-CUSTOMER.
+           MOVE WS-ID-NUMBER TO ID-NUMBER
+           READ CUSTOMERS-FILE
+               INVALID KEY
+                   MOVE "NOT FOUND FOR DELETE" TO SUS-REASON
+                   PERFORM 2190-REJECT-CUSTOMER THRU 2190-EXIT
+               NOT INVALID KEY
+                   PERFORM 2310-DELETE-RECORD THRU 2310-EXIT
+           END-READ.
+       2300-EXIT.
+           EXIT.
+
+       2310-DELETE-RECORD.
+           DELETE CUSTOMERS-FILE
+               INVALID KEY
+                   DISPLAY "CUSTOMERS-FILE DELETE FAILED, STATUS: "
+                       WS-CUSTOMERS-STATUS
+                   PERFORM 2330-REJECT-DELETE-FAILURE THRU 2330-EXIT
+               NOT INVALID KEY
+                   ADD 1 TO WS-DELETE-COUNT
+                   ADD WS-ID-NUMBER TO WS-DELETE-HASH-TOTAL
+           END-DELETE.
+       2310-EXIT.
+           EXIT.
+
+       2330-REJECT-DELETE-FAILURE.
+           MOVE WS-ID-NUMBER      TO REJ-ID-NUMBER
+           MOVE WS-F-NAME         TO REJ-F-NAME
+           MOVE WS-L-NAME         TO REJ-L-NAME
+           MOVE WS-CUSTOMERS-STATUS TO REJ-STATUS-CODE
+           MOVE "DELETE FAILED"   TO REJ-REASON
+           WRITE REJECT-RECORD.
+       2330-EXIT.
+           EXIT.
+
+       2900-READ-TRANSACTION.
+           READ TRANSACTIONS-FILE
+               AT END SET TRANS-EOF-REACHED TO TRUE
+           END-READ.
+       2900-EXIT.
+           EXIT.
+
+       9000-CLOSE-FILES.
+           CLOSE TRANSACTIONS-FILE
+           IF NOT TRANSACTIONS-OK
+               DISPLAY "TRANSACTIONS-FILE CLOSE FAILED, STATUS: "
+                   WS-TRANSACTIONS-STATUS
+           END-IF
+
+           CLOSE CUSTOMERS-FILE
+           IF NOT CUSTOMERS-OK
+               DISPLAY "CUSTOMERS-FILE CLOSE FAILED, STATUS: "
+                   WS-CUSTOMERS-STATUS
+           END-IF
+
+           CLOSE SUSPENSE-FILE
+           IF NOT SUSPENSE-OK
+               DISPLAY "SUSPENSE-FILE CLOSE FAILED, STATUS: "
+                   WS-SUSPENSE-STATUS
+           END-IF
+
+           CLOSE AUDIT-FILE
+           IF NOT AUDIT-OK
+               DISPLAY "AUDIT-FILE CLOSE FAILED, STATUS: "
+                   WS-AUDIT-STATUS
+           END-IF
+
+           CLOSE CUSTOMER-REJECTS-FILE
+           IF NOT REJECTS-OK
+               DISPLAY "CUSTOMER-REJECTS-FILE CLOSE FAILED, STATUS: "
+                   WS-REJECTS-STATUS
+           END-IF.
+       9000-EXIT.
+           EXIT.
+
+       8000-RECONCILE-TOTALS.
+           MOVE "N" TO WS-RECON-EOF
+           OPEN INPUT CUSTOMERS-FILE
+           IF NOT CUSTOMERS-OK
+               DISPLAY "CUSTOMERS-FILE OPEN FAILED, STATUS: "
+                   WS-CUSTOMERS-STATUS
+               MOVE 1 TO RETURN-CODE
+               GO TO 8000-EXIT
+           END-IF
+           PERFORM 8100-COUNT-AFTER-LOAD THRU 8100-EXIT
+               UNTIL WS-RECON-EOF-REACHED
            CLOSE CUSTOMERS-FILE
-       STOP RUN.
+
+           COMPUTE WS-EXPECTED-COUNT =
+               WS-BEFORE-COUNT + WS-ADD-COUNT - WS-DELETE-COUNT
+           COMPUTE WS-EXPECTED-HASH-TOTAL =
+               WS-BEFORE-HASH-TOTAL + WS-ADD-HASH-TOTAL
+                   - WS-DELETE-HASH-TOTAL
+
+           DISPLAY " "
+           DISPLAY "CONTROL TOTAL RECONCILIATION"
+           DISPLAY "  RECORDS ON FILE BEFORE LOAD: " WS-BEFORE-COUNT
+           DISPLAY "  RECORDS ADDED THIS RUN:      " WS-ADD-COUNT
+           DISPLAY "  RECORDS DELETED THIS RUN:    " WS-DELETE-COUNT
+           DISPLAY "  EXPECTED RECORD COUNT:       " WS-EXPECTED-COUNT
+           DISPLAY "  ACTUAL RECORD COUNT:         " WS-AFTER-COUNT
+           DISPLAY "  EXPECTED ID-NUMBER HASH:     "
+               WS-EXPECTED-HASH-TOTAL
+           DISPLAY "  ACTUAL ID-NUMBER HASH:       " WS-AFTER-HASH-TOTAL
+
+           IF WS-EXPECTED-COUNT NOT EQUAL WS-AFTER-COUNT
+               OR WS-EXPECTED-HASH-TOTAL NOT EQUAL WS-AFTER-HASH-TOTAL
+               DISPLAY "*** CONTROL TOTALS OUT OF BALANCE -- "
+                   "CUSTOMERS-FILE MAY BE INCOMPLETE, DO NOT RELY ON "
+                   "THIS RUN ***"
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               DISPLAY "CONTROL TOTALS BALANCE"
+           END-IF.
+       8000-EXIT.
+           EXIT.
+
+       8100-COUNT-AFTER-LOAD.
+           READ CUSTOMERS-FILE NEXT RECORD
+               AT END
+                   SET WS-RECON-EOF-REACHED TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-AFTER-COUNT
+                   ADD ID-NUMBER TO WS-AFTER-HASH-TOTAL
+           END-READ.
+       8100-EXIT.
+           EXIT.
