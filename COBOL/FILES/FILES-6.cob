@@ -0,0 +1,104 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILES-6.
+       AUTHOR. NICOLO' MAFFI.
+       INSTALLATION. RASPBERRY PY.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+       SECURITY. CONFIDENTIAL.
+      * 09/08/2026 NM - NEW PROGRAM. ACCEPTS AN ID-NUMBER FROM THE
+      *   OPERATOR AND READS THAT ONE CUSTOMER-DATA RECORD DIRECTLY
+      *   OFF THE INDEXED CUSTOMERS-FILE, SO A PHONE LOOKUP DOESN'T
+      *   NEED A FULL FILES-3 LISTING TO FIND ONE CUSTOMER.
+      * 09/08/2026 NM - CUSTOMER-DATA NOW COMES FROM THE SHARED
+      *   CUSTOMER-RECORD COPYBOOK INSTEAD OF BEING HAND-DECLARED
+      *   HERE (SEE COPYLIB).
+      * 09/08/2026 NM - 1000-OPEN-FILES NOW CHECKS WS-CUSTOMERS-STATUS
+      *   AFTER THE OPEN INSTEAD OF LEAVING IT DECLARED AND UNUSED --
+      *   A LOOKUP MISS IS STILL HANDLED BY THE KEYED READ'S INVALID
+      *   KEY CONDITION, NOT A STATUS VALUE, SO THE UNUSED 88
+      *   CUSTOMERS-NOT-FOUND WAS DROPPED (SAME REASONING AS FILES-1'S
+      *   REMOVED CUSTOMERS-DUPLICATE CONDITION).
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMERS-FILE ASSIGN TO "CUSTOMERS.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS IS RANDOM
+               RECORD KEY IS ID-NUMBER
+               FILE STATUS IS WS-CUSTOMERS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMERS-FILE.
+           COPY "CUSTOMER-RECORD.cpy"
+               REPLACING CDR-CUSTOMER-DATA     BY CUSTOMER-DATA
+                         CDR-ID-NUMBER         BY ID-NUMBER
+                         CDR-CUSTOMER-NAME     BY CUSTOMER-NAME
+                         CDR-F-NAME            BY F-NAME
+                         CDR-L-NAME            BY L-NAME
+                         CDR-DATE-OF-BIRTH     BY DATE-OF-BIRTH
+                         CDR-DOB-DD            BY DOB-DD
+                         CDR-DOB-MM            BY DOB-MM
+                         CDR-DOB-CCYY          BY DOB-CCYY
+                         CDR-AGE               BY AGE
+                         CDR-SCORE             BY SCORE
+                         CDR-CAN-VOTE-FLAG     BY CAN-VOTE-FLAG
+                         CDR-CANT-VOTE-FLAG    BY CANT-VOTE-FLAG
+                         CDR-CAN-VOTE          BY CAN-VOTE
+                         CDR-CUSTOMER-BALANCE  BY CUSTOMER-BALANCE.
+
+       WORKING-STORAGE SECTION.
+           01 WS-CUSTOMERS-STATUS  PIC X(2) VALUE SPACES.
+               88 CUSTOMERS-OK          VALUE "00".
+
+           01 WS-BALANCE-EDIT       PIC $$,$$$,$$9.99.
+
+           77 WS-ABORT-SWITCH       PIC X VALUE "N".
+               88 WS-ABORT-REQUESTED    VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-OPEN-FILES THRU 1000-EXIT
+           IF NOT WS-ABORT-REQUESTED
+               DISPLAY "ENTER ID-NUMBER TO LOOK UP: " WITH NO ADVANCING
+               ACCEPT ID-NUMBER
+               PERFORM 2000-LOOKUP-CUSTOMER THRU 2000-EXIT
+           END-IF
+           PERFORM 9000-CLOSE-FILES THRU 9000-EXIT
+           STOP RUN.
+
+       1000-OPEN-FILES.
+           OPEN INPUT CUSTOMERS-FILE
+           IF NOT CUSTOMERS-OK
+               DISPLAY "CUSTOMERS-FILE OPEN FAILED, STATUS: "
+                   WS-CUSTOMERS-STATUS
+               MOVE 1 TO RETURN-CODE
+               SET WS-ABORT-REQUESTED TO TRUE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       2000-LOOKUP-CUSTOMER.
+           READ CUSTOMERS-FILE
+               INVALID KEY
+                   DISPLAY "NOT FOUND"
+               NOT INVALID KEY
+                   PERFORM 2100-DISPLAY-CUSTOMER THRU 2100-EXIT
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-DISPLAY-CUSTOMER.
+           MOVE CUSTOMER-BALANCE TO WS-BALANCE-EDIT
+           DISPLAY "ID:      " ID-NUMBER
+           DISPLAY "NAME:    " F-NAME " " L-NAME
+           DISPLAY "AGE:     " AGE
+           DISPLAY "VOTE:    " CAN-VOTE
+           DISPLAY "BALANCE: " WS-BALANCE-EDIT.
+       2100-EXIT.
+           EXIT.
+
+       9000-CLOSE-FILES.
+           CLOSE CUSTOMERS-FILE.
+       9000-EXIT.
+           EXIT.
