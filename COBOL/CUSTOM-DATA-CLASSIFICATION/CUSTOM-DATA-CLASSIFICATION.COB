@@ -5,14 +5,74 @@
        DATE-WRITTEN. 17/12/2021.
        DATE-COMPILED. 17/12/2021.
        SECURITY. CONFIDENTIAL.
+      * 09/08/2026 NM - AGE IS NOW DERIVED FROM A STORED DATE OF BIRTH
+      *   INSTEAD OF BEING KEYED IN DIRECTLY, SO IT NO LONGER DEPENDS
+      *   ON WHATEVER THE OPERATOR HAPPENS TO TYPE THAT DAY.
+      * 09/08/2026 NM - REPLACED THE ONE-DIGIT-AT-A-TIME ACCEPT LOOP
+      *   WITH A BATCH PASS OVER TEST-NUMBERS.dat THAT TALLIES PRIMES,
+      *   ODDS AND EVENS AND PRINTS A SUMMARY; SPLIT THE PROCEDURE
+      *   DIVISION INTO NUMBERED PARAGRAPHS TO MAKE ROOM FOR IT.
+      * 09/08/2026 NM - ADDED A CLASS CONDITION PER LETTER GRADE AND A
+      *   BATCH PASS OVER SCORES.dat THAT TALLIES THE FULL GRADE
+      *   DISTRIBUTION, THE SAME WAY THE NUMBER CLASSIFICATION ABOVE
+      *   TALLIES PRIME/ODD/EVEN.
+      * 09/08/2026 NM - THE VOTER CLASSIFICATION NOW WRITES ITS RESULT
+      *   (ID-NUMBER, AGE, CAN-VOTE) TO AN ELIGIBILITY OUTPUT FILE
+      *   INSTEAD OF ONLY DISPLAYING IT, SO A DOWNSTREAM JOB CAN PICK
+      *   UP THE ELIGIBILITY DETERMINATION.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            CLASS GOOD-SCORE IS "A" THRU "C", "D".
+           CLASS GRADE-A IS "A".
+           CLASS GRADE-B IS "B".
+           CLASS GRADE-C IS "C".
+           CLASS GRADE-D IS "D".
+           CLASS GRADE-F IS "F".
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TEST-NUMBERS-FILE ASSIGN TO "TEST-NUMBERS.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SCORES-FILE ASSIGN TO "SCORES.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ELIGIBILITY-FILE ASSIGN TO "ELIGIBILITY.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ELIGIBILITY-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD TEST-NUMBERS-FILE.
+           01 TEST-NUMBER-RECORD  PIC X(01).
+
+       FD SCORES-FILE.
+           01 SCORE-RECORD        PIC X(01).
+
+       FD ELIGIBILITY-FILE.
+           01 ELIGIBILITY-RECORD.
+               02 ELIG-ID-NUMBER  PIC 9(5).
+               02 ELIG-AGE        PIC 999.
+               02 ELIG-CAN-VOTE   PIC 9.
+
        WORKING-STORAGE SECTION.
            77 SCORE       PIC X VALUE IS ZEROS.
            77 AGE         PIC 999 VALUE IS 0.
+           77 ID-NUMBER   PIC 9(5) VALUE IS 0.
+
+           01 WS-ELIGIBILITY-STATUS PIC X(2) VALUE SPACES.
+               88 ELIGIBILITY-FILE-OK        VALUE "00".
+               88 ELIGIBILITY-FILE-NOT-FOUND VALUE "35".
+
+           01 DATE-OF-BIRTH.
+               02 DOB-DD      PIC 99.
+               02 DOB-MM      PIC 99.
+               02 DOB-CCYY    PIC 9999.
+
+           01 WS-CURRENT-DATE.
+               02 WS-CUR-CCYY PIC 9999.
+               02 WS-CUR-MM   PIC 99.
+               02 WS-CUR-DD   PIC 99.
+
            01 CAN-VOTE    PIC 9 VALUE IS ZERO.
                88 CAN-VOTE-FLAG VALUE 1.
                88 CANT-VOTE-FLAG VALUE 0.
@@ -21,9 +81,49 @@
                88 IS-ODD VALUE "1", "3", "5", "7", "9".
                88 IS-EVEN VALUE "0", "2", "4", "6", "8".
                88 IS-NUMERIC VALUE "0" THRU "9".
+
+           77 TN-EOF            PIC X VALUE "N".
+               88 TN-EOF-REACHED VALUE "Y".
+
+           77 WS-PRIME-COUNT    PIC 9(5) VALUE 0.
+           77 WS-ODD-COUNT      PIC 9(5) VALUE 0.
+           77 WS-EVEN-COUNT     PIC 9(5) VALUE 0.
+           77 WS-OTHER-COUNT    PIC 9(5) VALUE 0.
+           77 WS-TOTAL-COUNT    PIC 9(5) VALUE 0.
+
+           77 SCORE-EOF             PIC X VALUE "N".
+               88 SCORE-EOF-REACHED VALUE "Y".
+
+           77 WS-GRADE-A-COUNT      PIC 9(5) VALUE 0.
+           77 WS-GRADE-B-COUNT      PIC 9(5) VALUE 0.
+           77 WS-GRADE-C-COUNT      PIC 9(5) VALUE 0.
+           77 WS-GRADE-D-COUNT      PIC 9(5) VALUE 0.
+           77 WS-GRADE-F-COUNT      PIC 9(5) VALUE 0.
+           77 WS-GRADE-OTHER-COUNT  PIC 9(5) VALUE 0.
+           77 WS-GRADE-TOTAL-COUNT  PIC 9(5) VALUE 0.
        PROCEDURE DIVISION.
-           DISPLAY "ENTER YOUR AGE: " WITH NO ADVANCING
-           ACCEPT AGE
+       0000-MAIN-PROCESS.
+           PERFORM 1000-CLASSIFY-VOTER THRU 1000-EXIT
+           PERFORM 2000-CLASSIFY-SCORE THRU 2000-EXIT
+           PERFORM 3000-CLASSIFY-NUMBERS THRU 3000-EXIT
+           PERFORM 4000-CLASSIFY-GRADES THRU 4000-EXIT
+           STOP RUN.
+
+       1000-CLASSIFY-VOTER.
+           DISPLAY "ENTER YOUR ID-NUMBER: " WITH NO ADVANCING
+           ACCEPT ID-NUMBER
+
+           DISPLAY "ENTER YOUR DATE OF BIRTH (DDMMYYYY): "
+               WITH NO ADVANCING
+           ACCEPT DATE-OF-BIRTH
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+
+           COMPUTE AGE = WS-CUR-CCYY - DOB-CCYY
+           IF WS-CUR-MM < DOB-MM
+               OR (WS-CUR-MM = DOB-MM AND WS-CUR-DD < DOB-DD)
+               SUBTRACT 1 FROM AGE
+           END-IF
 
            IF AGE IS GREATER THAN 17 THEN
                SET CAN-VOTE-FLAG TO TRUE
@@ -39,7 +139,27 @@
            IF AGE < 10 OR AGE = 13 THEN
                DISPLAY "DON'T KNOW!"
            END-IF
-           
+
+           PERFORM 1900-WRITE-ELIGIBILITY THRU 1900-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       1900-WRITE-ELIGIBILITY.
+           MOVE ID-NUMBER TO ELIG-ID-NUMBER
+           MOVE AGE       TO ELIG-AGE
+           MOVE CAN-VOTE  TO ELIG-CAN-VOTE
+           OPEN EXTEND ELIGIBILITY-FILE
+           IF ELIGIBILITY-FILE-NOT-FOUND
+               OPEN OUTPUT ELIGIBILITY-FILE
+               CLOSE ELIGIBILITY-FILE
+               OPEN EXTEND ELIGIBILITY-FILE
+           END-IF
+           WRITE ELIGIBILITY-RECORD
+           CLOSE ELIGIBILITY-FILE.
+       1900-EXIT.
+           EXIT.
+
+       2000-CLASSIFY-SCORE.
            DISPLAY "ENTER YOUR SCORE: " WITH NO ADVANCING
            ACCEPT SCORE
 
@@ -63,20 +183,100 @@
 
            IF SCORE IS ALPHABETIC-UPPER THEN
                DISPLAY "AND BAD AGAIN"
-           END-IF
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+       3000-CLASSIFY-NUMBERS.
+           OPEN INPUT TEST-NUMBERS-FILE
+           PERFORM 3100-READ-NUMBER THRU 3100-EXIT
+           PERFORM 3200-PROCESS-NUMBER THRU 3200-EXIT
+               UNTIL TN-EOF-REACHED
+           PERFORM 3900-PRINT-SUMMARY THRU 3900-EXIT
+           CLOSE TEST-NUMBERS-FILE.
+       3000-EXIT.
+           EXIT.
+
+       3100-READ-NUMBER.
+           READ TEST-NUMBERS-FILE INTO TEST-NUMBER
+               AT END SET TN-EOF-REACHED TO TRUE
+           END-READ.
+       3100-EXIT.
+           EXIT.
+
+       3200-PROCESS-NUMBER.
+           ADD 1 TO WS-TOTAL-COUNT
+           EVALUATE TRUE
+               WHEN IS-PRIME
+                   ADD 1 TO WS-PRIME-COUNT
+               WHEN IS-ODD
+                   ADD 1 TO WS-ODD-COUNT
+               WHEN IS-EVEN
+                   ADD 1 TO WS-EVEN-COUNT
+               WHEN OTHER
+                   ADD 1 TO WS-OTHER-COUNT
+           END-EVALUATE
+           PERFORM 3100-READ-NUMBER THRU 3100-EXIT.
+       3200-EXIT.
+           EXIT.
+
+       3900-PRINT-SUMMARY.
+           DISPLAY " "
+           DISPLAY "NUMBER CLASSIFICATION SUMMARY"
+           DISPLAY "TOTAL NUMBERS READ: " WS-TOTAL-COUNT
+           DISPLAY "PRIME NUMBERS:      " WS-PRIME-COUNT
+           DISPLAY "ODD NUMBERS:        " WS-ODD-COUNT
+           DISPLAY "EVEN NUMBERS:       " WS-EVEN-COUNT
+           DISPLAY "NOT A DIGIT:        " WS-OTHER-COUNT.
+       3900-EXIT.
+           EXIT.
+
+       4000-CLASSIFY-GRADES.
+           OPEN INPUT SCORES-FILE
+           PERFORM 4100-READ-SCORE THRU 4100-EXIT
+           PERFORM 4200-PROCESS-SCORE THRU 4200-EXIT
+               UNTIL SCORE-EOF-REACHED
+           PERFORM 4900-PRINT-SUMMARY THRU 4900-EXIT
+           CLOSE SCORES-FILE.
+       4000-EXIT.
+           EXIT.
+
+       4100-READ-SCORE.
+           READ SCORES-FILE INTO SCORE
+               AT END SET SCORE-EOF-REACHED TO TRUE
+           END-READ.
+       4100-EXIT.
+           EXIT.
+
+       4200-PROCESS-SCORE.
+           ADD 1 TO WS-GRADE-TOTAL-COUNT
+           EVALUATE TRUE
+               WHEN SCORE IS GRADE-A
+                   ADD 1 TO WS-GRADE-A-COUNT
+               WHEN SCORE IS GRADE-B
+                   ADD 1 TO WS-GRADE-B-COUNT
+               WHEN SCORE IS GRADE-C
+                   ADD 1 TO WS-GRADE-C-COUNT
+               WHEN SCORE IS GRADE-D
+                   ADD 1 TO WS-GRADE-D-COUNT
+               WHEN SCORE IS GRADE-F
+                   ADD 1 TO WS-GRADE-F-COUNT
+               WHEN OTHER
+                   ADD 1 TO WS-GRADE-OTHER-COUNT
+           END-EVALUATE
+           PERFORM 4100-READ-SCORE THRU 4100-EXIT.
+       4200-EXIT.
+           EXIT.
 
-           DISPLAY "ENTER A NUMBER: " WITH NO ADVANCING
-           ACCEPT TEST-NUMBER
-
-           PERFORM UNTIL NOT IS-NUMERIC
-               EVALUATE TRUE
-                   WHEN IS-PRIME DISPLAY "PRIME NUMBER"
-                   WHEN IS-ODD DISPLAY "ODD NUMBER"
-                   WHEN IS-EVEN DISPLAY "EVENE NUMBER"
-                   WHEN IS-NUMERIC DISPLAY "NUMBER"
-                   WHEN OTHER DISPLAY "OTHER"
-               END-EVALUATE
-
-               ACCEPT TEST-NUMBER
-           END-PERFORM
-       STOP RUN.
+       4900-PRINT-SUMMARY.
+           DISPLAY " "
+           DISPLAY "GRADE DISTRIBUTION SUMMARY"
+           DISPLAY "TOTAL SCORES READ:  " WS-GRADE-TOTAL-COUNT
+           DISPLAY "GRADE A:            " WS-GRADE-A-COUNT
+           DISPLAY "GRADE B:            " WS-GRADE-B-COUNT
+           DISPLAY "GRADE C:            " WS-GRADE-C-COUNT
+           DISPLAY "GRADE D:            " WS-GRADE-D-COUNT
+           DISPLAY "GRADE F:            " WS-GRADE-F-COUNT
+           DISPLAY "UNRECOGNIZED:       " WS-GRADE-OTHER-COUNT.
+       4900-EXIT.
+           EXIT.
